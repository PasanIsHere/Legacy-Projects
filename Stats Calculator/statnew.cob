@@ -5,34 +5,123 @@ environment division.
 input-output section.
 file-control.
 select input-file assign to inFileName
-   organization is line sequential.
+   organization is line sequential
+   file status is in-status.
 select output-file assign to outFileName
-   organization is line sequential.       
+   organization is line sequential
+   file status is out-status.
+select control-file assign to ctlFileName
+   organization is line sequential
+   file status is ctl-status.
+select csv-file assign to csvFileName
+   organization is line sequential
+   file status is csv-status.
+select history-file assign to historyFileName
+   organization is line sequential
+   file status is hist-status.
+select checkpoint-file assign to ckptFileName
+   organization is line sequential
+   file status is ckpt-status.
+select checkpoint-data-file assign to ckptDataFileName
+   organization is line sequential
+   file status is ckpt-data-status.
 data division.
 file section.
 fd input-file.
    01 number-info.
    05 num pic 9(14)V9(4).
+   05 weight-raw pic X(20). *>optional per-record weight (transaction count, dollar volume, etc.) as it appears in the extract, decimal point and all; blank when the source extract has no weight column
 fd output-file.
    01 output-line pic X(80).
+fd control-file.
+   01 control-record pic X(122). *>one "inputfile,outputfile" pair per line
+fd csv-file.
+   01 csv-line pic X(200). *>comma-delimited report row, for pulling results into a spreadsheet
+fd history-file.
+   01 history-record pic X(120). *>one summary line per run, appended, for tracking a feed's stats over time
+fd checkpoint-file.
+   01 checkpoint-record. *>restart point written periodically during read-num, cleared once a run finishes cleanly
+      05 ckpt-i pic 9(6).
+      05 ckpt-sep1 pic X.
+      05 ckpt-sumData pic S9(14)V9(4) sign is trailing separate.
+      05 ckpt-sep2 pic X.
+      05 ckpt-dropped pic 9(6).
+      05 ckpt-sep3 pic X.
+      05 ckpt-weights-found pic A(1).
+      05 ckpt-sep4 pic X.
+      05 ckpt-sumWeighted pic S9(14)V9(4) sign is trailing separate.
+      05 ckpt-sep5 pic X.
+      05 ckpt-sumWeights pic S9(14)V9(4) sign is trailing separate.
+      05 ckpt-sep6 pic X.
+      05 ckpt-records-read pic 9(6).
+fd checkpoint-data-file.
+   01 checkpoint-data-record. *>snapshot of dataArray(1) thru dataArray(ckpt-i - 1) as of the last checkpoint
+      05 ckpt-value pic S9(14)V9(4) sign is trailing separate.
 
 
 working-storage section.
 01 inFileName   pic x(60). *>file name for input
 01 outFileName  pic x(60). *>file name for output
-77 i pic 999 value 1. *> counter variable
-77 j pic 999 value 1. *> counter varaible
-77 numData pic S9999. *>number of data points
+01 ctlFileName  pic x(60) value 'statctl.dat'. *>control file listing input/output pairs for batch mode
+01 csvFileName  pic x(64) value spaces. *>outFileName with a .csv extension, for the comma-delimited report
+77 csv-label pic X(30). *>statistic name written to the left-hand column of a csv row
+77 csv-num pic S9(14)V9(4). *>statistic value written to the right-hand column of a csv row
+01 csv-num-edit pic -(14)9.9(4). *>edited form of csv-num with the leading spaces/zeros suppressed
+01 historyFileName pic x(60) value 'stathist.log'. *>standing history file, one appended line per run
+77 run-date pic 9(8) value 0. *>today's date, yyyymmdd, stamped on each history line
+77 hist-ptr pic 9(4) value 1. *>string pointer used while building a history-record line
+77 hist-status pic XX. *>file status of history-file, used to create it on the very first run
+77 csv-status pic XX. *>file status of csv-file, checked so a bad csv path skips the csv output, not the whole run
+01 ckptFileName pic x(70) value spaces. *>inFileName with a .ckpt extension, holds the restart point
+01 ckptDataFileName pic x(70) value spaces. *>inFileName with a .ckdat extension, holds the checkpointed dataArray snapshot
+77 ckpt-status pic XX. *>file status of checkpoint-file
+77 ckpt-data-status pic XX. *>file status of checkpoint-data-file
+77 ckpt-interval pic 9(6) value 500. *>write a checkpoint every this-many records read
+77 ckpt-last-i pic 9(6) value 1. *>lowest dataArray index not yet appended to checkpoint-data-file
+77 ckpt-data-initialized pic A(1) value 'N'. *>set to 'Y' once checkpoint-data-file has been created for this run
+77 records-read pic 9(6) value 0. *>total records consumed from input-file so far (stored plus dropped)
+77 resume-choice pic A(1) value 'N'. *>set to 'Y' when this run is resuming from a checkpoint
+77 batch-mode pic A(1) value 'N'. *>set to 'Y' while running the unattended control-file queue
+77 k pic 9(6) value 0. *>loop counter used while restoring or skipping checkpointed records
+77 ctl-status pic XX. *>file status of control-file, used to detect an unattended batch run
+77 ctl-eof pic A(1). *>end of control file checker
+77 in-status pic XX. *>file status of input-file, checked so a missing/misnamed queued file is skipped, not fatal
+77 out-status pic XX. *>file status of output-file, checked so an unwritable output path is skipped, not fatal
+77 max-elements pic 9(6) value 50000. *>working limit of dataArray, raised well past the old 1000
+77 dropped-count pic 9(6) value 0. *>records that would not fit in dataArray and were skipped
+77 i pic 9(6) value 1. *> counter variable
+77 j pic 9(6) value 1. *> counter varaible
+77 numData pic S9(6). *>number of data points
+77 numData-edit pic Z(5)9. *>edited form of numData with leading zeros suppressed, for the history line
 77 temp pic S9(14)V9(4). *> temp varaible to hold thinks
-77 midpoint pic 999 value 0. *>sorted array midpoint index 
+77 midpoint pic 9(6) value 0. *>sorted array midpoint index
+77 sort-gap pic 9(6) value 0. *>shrinking gap used by sort-data-array
 77 tempMean pic S9(14)V9(14). *> temporary mean varaible
-77 sumData pic S9(14)V9(4) value 0. *>holds sum  
-77 mean pic S9(14)V9(4) value 0. *>holds mean 
+77 sumData pic S9(14)V9(4) value 0. *>holds sum
+77 mean pic S9(14)V9(4) value 0. *>holds mean
 77 median pic S9(14)V9(4) value 0. *>holds median
 77 stdDev pic S9(14)V9(4) value 0. *>holds standard deviation
 77 geoMean pic S9(14)V9(4) value 0. *>holds geometric mean
 77 harMean pic S9(14)V9(4) value 0. *>holds harmonic mean
 77 variance pic S9(14)V9(14) value 0.  *> holds variance
+77 mode-value pic S9(14)V9(4) value 0. *>holds the most frequently occurring value
+77 mode-count pic 9(6) value 0. *>how many times mode-value occurs
+77 current-count pic 9(6) value 0. *>run length of the value calc-mode is currently scanning
+77 mode-tie pic A(1) value 'N'. *>set to 'Y' when more than one value ties for most frequent
+77 minValue pic S9(14)V9(4) value 0. *>smallest value in the sorted data
+77 maxValue pic S9(14)V9(4) value 0. *>largest value in the sorted data
+77 q1 pic S9(14)V9(4) value 0. *>first quartile
+77 q3 pic S9(14)V9(4) value 0. *>third quartile
+77 iqr pic S9(14)V9(4) value 0. *>interquartile range, q3 - q1
+77 q1-index pic 9(6) value 0. *>position of q1 in the sorted dataArray
+77 q3-index pic 9(6) value 0. *>position of q3 in the sorted dataArray
+77 weight pic S9(14)V9(4) value 0. *>weight for the record currently being read, when present
+77 weights-found pic A(1) value 'N'. *>set to 'Y' if any record in the file carries a weight
+77 sumWeighted pic S9(14)V9(4) value 0. *>running total of num * weight
+77 sumWeights pic S9(14)V9(4) value 0. *>running total of the weights themselves
+77 weightedMean pic S9(14)V9(4) value 0. *>holds the weighted mean
+77 geoMean-invalid pic A(1) value 'N'. *>set to 'Y' when the data has a zero/negative value, making geoMean undefined
+77 harMean-invalid pic A(1) value 'N'. *>set to 'Y' when the data has a zero/negative value, making harMean undefined
 77 feof pic A(1). *>end of file checker
 
 *>strings structs for output
@@ -45,15 +134,22 @@ working-storage section.
 01 print-dataValue. 
     02 filler pic X(24) VALUE  '                        ' .
     02 out-dataValue pic -(14)9.9(4).
-01 print-mean. 
+01 print-mean.
     02 filler pic X(24) VALUE  ' Mean                = ' .
     02 out-mean pic -(14)9.9(4).
+01 print-weightedMean.
+   02 filler pic X(24) VALUE  ' Weighted Mean       =  '.
+   02 out-weightedMean pic -(14)9.9(4).
 01 print-geoMean.
    02 filler pic X(24) VALUE  ' Geometric Mean      = '.
    02 out-geoMean pic -(14)9.9(4).
 01 print-harMean.
    02 filler pic X(24) VALUE ' Harmonic Mean       =  '.
    02 out-harMean pic -(14)9.9(4).
+01 print-geoInvalid.
+   02 filler pic X(66) VALUE ' Geometric Mean      =  not applicable due to zero/negative values'.
+01 print-harInvalid.
+   02 filler pic X(66) VALUE ' Harmonic Mean       =  not applicable due to zero/negative values'.
 01 print-median.
    02 filler pic X(24) VALUE ' Median              =  '.
    02 out-median pic -(14)9.9(4).
@@ -62,32 +158,354 @@ working-storage section.
    02 out-Var pic -(14)9.9(4).
 01 print-stdDev.
    02 filler pic X(24) VALUE ' Standard Deviation  =  '.
-   02 out-stdDev pic -(14)9.9(4). 
+   02 out-stdDev pic -(14)9.9(4).
+01 print-dropped.
+   02 filler pic X(24) VALUE ' Records Dropped     =  '.
+   02 out-dropped pic -(6)9.
+01 print-mode.
+   02 filler pic X(24) VALUE ' Mode                =  '.
+   02 out-mode pic -(14)9.9(4).
+01 print-modeTie.
+   02 filler pic X(44) VALUE ' (multiple values tied for most frequent)'.
+01 print-min.
+   02 filler pic X(24) VALUE ' Minimum             =  '.
+   02 out-min pic -(14)9.9(4).
+01 print-max.
+   02 filler pic X(24) VALUE ' Maximum             =  '.
+   02 out-max pic -(14)9.9(4).
+01 print-q1.
+   02 filler pic X(24) VALUE ' 1st Quartile (Q1)   =  '.
+   02 out-q1 pic -(14)9.9(4).
+01 print-q3.
+   02 filler pic X(24) VALUE ' 3rd Quartile (Q3)   =  '.
+   02 out-q3 pic -(14)9.9(4).
+01 print-iqr.
+   02 filler pic X(24) VALUE ' Interquartile Range =  '.
+   02 out-iqr pic -(14)9.9(4).
+01 print-noData.
+   02 filler pic X(20) VALUE ' No data in file:   '.
+   02 out-noDataFile pic X(60). *>full width of inFileName, so long paths in a batch queue aren't truncated
 
 01 arr.
-   02 dataArray  pic S9(14)V9(4) occurs 1000 times. *> holds all data values
+   02 dataArray  pic S9(14)V9(4) occurs 50000 times. *> holds all data values, raised well past the old 1000-row cap
 
 procedure division.
-   *>get input and output file names from user
+   *>look for a control file first so an overnight batch job can run unattended;
+   *>if none is present, fall back to the original interactive prompts
+   open input control-file
+   if ctl-status = '00'
+      perform process-control-queue
+   else
+      perform get-file-names-interactive
+      perform process-file
+   end-if
+   display 'The output has been saved to the specified file(s)'
+stop run.
+
+*>prompts a live user for a single input/output pair
+get-file-names-interactive.
    display 'Enter filename for input: '
-   accept inFileName 
+   accept inFileName
    display 'Enter file name for output: '
-   accept outFileName
-
-   open input input-file, output output-file.
-   perform read-num until feof='T' *>reads numbers until the end of the file
-   compute numData = i - 1 
-   compute j = i 
-   perform calc-mean
-   perform calc-stdDev
-   perform calc-geoMean
-   perform calc-harMean
-   perform bubble-sort
-   perform calc-median
-   perform write-output
-   close input-file, output-file.
-   display 'The output has been saved to the specified file'
-stop run.
+   accept outFileName.
+
+*>reads the control file one input/output pair per line and runs each one
+process-control-queue.
+   move 'Y' to batch-mode
+   perform read-control-record until ctl-eof = 'T'
+   close control-file.
+
+*>reads one line of the control file and, if not at end, processes that pair
+read-control-record.
+   read control-file
+        at end move 'T' to ctl-eof
+        not at end perform run-control-pair
+   end-read.
+
+*>splits an "inputfile,outputfile" control record and runs statnew against it;
+*>a short/malformed record (missing the comma or a field) is logged and skipped
+*>rather than silently reusing whatever pair ran before it
+run-control-pair.
+   move spaces to inFileName outFileName
+   unstring control-record delimited by ','
+      into inFileName outFileName
+   end-unstring
+   if inFileName = spaces or outFileName = spaces
+      display 'Skipping malformed control-file record: '
+         function trim(control-record)
+   else
+      perform process-file
+   end-if.
+
+*>runs the full stats calculation for whichever inFileName/outFileName are set,
+*>then resets all the run totals so the next pair in a batch starts clean;
+*>a pair whose input can't be opened (missing/misnamed extract) or whose
+*>output can't be opened (bad path) is logged and skipped so it doesn't
+*>take the rest of an unattended batch queue down with it
+process-file.
+   perform reset-run-totals
+   perform build-checkpoint-file-names
+   perform check-for-checkpoint
+   open input input-file
+   if in-status not = '00'
+      display 'Skipping pair -- unable to open input file '
+         function trim(inFileName) ' (status ' in-status ')'
+   else
+      open output output-file
+      if out-status not = '00'
+         display 'Skipping pair -- unable to open output file '
+            function trim(outFileName) ' (status ' out-status ')'
+         close input-file
+      else
+         if resume-choice = 'Y'
+            perform skip-checkpointed-records
+         end-if
+         perform read-num until feof='T' *>reads numbers until the end of the file
+         compute numData = i - 1
+         compute j = i
+         if numData > 0
+            perform calc-mean
+            perform calc-weightedMean
+            perform calc-stdDev
+            perform calc-geoMean
+            perform calc-harMean
+            perform sort-data-array
+            perform calc-median
+            perform calc-mode
+            perform calc-quartiles
+            perform write-output
+            perform build-csv-file-name
+            open output csv-file
+            if csv-status not = '00'
+               display 'Skipping CSV output -- unable to open '
+                  function trim(csvFileName) ' (status ' csv-status ')'
+            else
+               perform write-csv-output
+               close csv-file
+            end-if
+            perform append-history-record
+         else
+            perform write-no-data-message
+         end-if
+         perform clear-checkpoint
+         close input-file, output-file
+      end-if
+   end-if.
+
+*>derives the comma-delimited report's file name from outFileName so the
+*>two reports for a run always land next to each other
+build-csv-file-name.
+   move spaces to csvFileName
+   string function trim(outFileName) delimited by size
+          '.csv' delimited by size
+          into csvFileName
+   end-string.
+
+*>derives this file's checkpoint file names from inFileName
+build-checkpoint-file-names.
+   move spaces to ckptFileName
+   string function trim(inFileName) delimited by size
+          '.ckpt' delimited by size
+          into ckptFileName
+   end-string
+   move spaces to ckptDataFileName
+   string function trim(inFileName) delimited by size
+          '.ckdat' delimited by size
+          into ckptDataFileName
+   end-string.
+
+*>looks for a leftover checkpoint from an interrupted prior run of this input
+*>file; in batch mode it resumes automatically, otherwise it asks first
+check-for-checkpoint.
+   move 'N' to resume-choice
+   open input checkpoint-file
+   if ckpt-status = '00'
+      read checkpoint-file
+      if ckpt-status = '00' and ckpt-records-read > 0
+         if batch-mode = 'Y'
+            move 'Y' to resume-choice
+         else
+            display 'Checkpoint found for ' function trim(inFileName)
+               ' at record ' ckpt-records-read '. Resume from there? (Y/N): '
+            accept resume-choice
+         end-if
+         if resume-choice = 'Y' or resume-choice = 'y'
+            move 'Y' to resume-choice
+            move ckpt-i to i
+            move ckpt-sumData to sumData
+            move ckpt-dropped to dropped-count
+            move ckpt-weights-found to weights-found
+            move ckpt-sumWeighted to sumWeighted
+            move ckpt-sumWeights to sumWeights
+            move ckpt-records-read to records-read
+            perform restore-checkpointed-array
+            *>checkpoint-data-file already holds dataArray(1) thru (i - 1);
+            *>later checkpoints must append to it, not recreate it
+            move i to ckpt-last-i
+            move 'Y' to ckpt-data-initialized
+         else
+            move 'N' to resume-choice
+         end-if
+      end-if
+      close checkpoint-file
+   end-if.
+
+*>reloads dataArray(1) thru dataArray(i - 1) from the checkpoint data
+*>snapshot so a resumed run has the same totals a from-scratch run would
+restore-checkpointed-array.
+   open input checkpoint-data-file
+   perform varying k from 1 by 1 until k > i - 1
+      read checkpoint-data-file
+         at end exit perform
+      end-read
+      move ckpt-value to dataArray(k)
+   end-perform
+   close checkpoint-data-file.
+
+*>fast-forwards past the input-file records already reflected in the
+*>restored checkpoint state, without reprocessing them
+skip-checkpointed-records.
+   perform varying k from 1 by 1 until k > records-read
+      read input-file
+         at end move 'T' to feof
+      end-read
+   end-perform.
+
+*>writes the current record position and a snapshot of dataArray so far to
+*>the checkpoint files; called periodically from store-element. Only the
+*>elements stored since the previous checkpoint are appended to
+*>checkpoint-data-file, so the periodic cost stays linear in the number of
+*>records read instead of rewriting the whole snapshot every interval
+write-checkpoint.
+   move i to ckpt-i
+   move sumData to ckpt-sumData
+   move dropped-count to ckpt-dropped
+   move weights-found to ckpt-weights-found
+   move sumWeighted to ckpt-sumWeighted
+   move sumWeights to ckpt-sumWeights
+   move records-read to ckpt-records-read
+   move ',' to ckpt-sep1 ckpt-sep2 ckpt-sep3 ckpt-sep4 ckpt-sep5 ckpt-sep6
+   open output checkpoint-file
+   write checkpoint-record
+   close checkpoint-file
+   if ckpt-data-initialized = 'N'
+      open output checkpoint-data-file
+      move 'Y' to ckpt-data-initialized
+   else
+      open extend checkpoint-data-file
+   end-if
+   perform varying k from ckpt-last-i by 1 until k > i - 1
+      move dataArray(k) to ckpt-value
+      write checkpoint-data-record
+   end-perform
+   move i to ckpt-last-i
+   close checkpoint-data-file.
+
+*>marks the checkpoint as spent once a run finishes cleanly, so the next
+*>run against this input file starts from scratch instead of resuming
+clear-checkpoint.
+   move 0 to ckpt-i
+   move 0 to ckpt-sumData
+   move 0 to ckpt-dropped
+   move 'N' to ckpt-weights-found
+   move 0 to ckpt-sumWeighted
+   move 0 to ckpt-sumWeights
+   move 0 to ckpt-records-read
+   move ',' to ckpt-sep1 ckpt-sep2 ckpt-sep3 ckpt-sep4 ckpt-sep5 ckpt-sep6
+   open output checkpoint-file
+   write checkpoint-record
+   close checkpoint-file.
+
+*>appends one summary line for this run to the standing history file so a
+*>feed's mean/median/stdDev can be tracked over successive runs
+append-history-record.
+   accept run-date from date yyyymmdd
+   move spaces to history-record
+   move 1 to hist-ptr
+   string function trim(run-date) delimited by size
+      into history-record with pointer hist-ptr
+   end-string
+   string ',' delimited by size
+      function trim(inFileName) delimited by size
+      into history-record with pointer hist-ptr
+   end-string
+   move numData to numData-edit
+   string ',' delimited by size
+      function trim(numData-edit) delimited by size
+      into history-record with pointer hist-ptr
+   end-string
+   move mean to csv-num-edit
+   string ',' delimited by size
+      function trim(csv-num-edit) delimited by size
+      into history-record with pointer hist-ptr
+   end-string
+   move median to csv-num-edit
+   string ',' delimited by size
+      function trim(csv-num-edit) delimited by size
+      into history-record with pointer hist-ptr
+   end-string
+   move stdDev to csv-num-edit
+   string ',' delimited by size
+      function trim(csv-num-edit) delimited by size
+      into history-record with pointer hist-ptr
+   end-string
+   open extend history-file
+   if hist-status not = '00'
+      *>no history file yet on this feed's very first run -- create it
+      open output history-file
+   end-if
+   if hist-status = '00'
+      write history-record
+      close history-file
+   else
+      display 'Skipping history update -- unable to open '
+         function trim(historyFileName) ' (status ' hist-status ')'
+   end-if.
+
+*>writes a clear message instead of letting an empty extract drive a
+*>divide-by-zero abend through the calc-* paragraphs
+write-no-data-message.
+   move inFileName to out-noDataFile
+   write output-line from print-noData after advancing 1 lines.
+
+*>clears totals left over from a prior pair so a batch run doesn't bleed
+*>one file's numbers into the next file's report
+reset-run-totals.
+   move 1 to i
+   move 1 to j
+   move 0 to numData
+   move 0 to sumData
+   move 0 to mean
+   move 0 to median
+   move 0 to stdDev
+   move 0 to geoMean
+   move 0 to harMean
+   move 0 to variance
+   move 0 to dropped-count
+   move 0 to mode-value
+   move 0 to mode-count
+   move 0 to current-count
+   move 'N' to mode-tie
+   move 0 to minValue
+   move 0 to maxValue
+   move 0 to q1
+   move 0 to q3
+   move 0 to iqr
+   move 0 to q1-index
+   move 0 to q3-index
+   move 0 to weight
+   move 'N' to weights-found
+   move 0 to sumWeighted
+   move 0 to sumWeights
+   move 0 to weightedMean
+   move 0 to out-weightedMean
+   move 'N' to geoMean-invalid
+   move 'N' to harMean-invalid
+   move 0 to records-read
+   move 'N' to resume-choice
+   move 1 to ckpt-last-i
+   move 'N' to ckpt-data-initialized
+   move space to feof.
 
 *>reads in values from file 
 read-num.
@@ -96,11 +514,29 @@ read-num.
         not at end perform store-element
    end-read.
 
-*>stores number into array
+*>stores number into array, refusing to run past the working limit so a
+*>bigger-than-expected extract fails cleanly instead of corrupting memory
 store-element.
-   compute sumData = sumData + num
-   move num to dataArray(i).
-   compute i = i + 1.
+   add 1 to records-read
+   if i > max-elements
+      add 1 to dropped-count
+   else
+      compute sumData = sumData + num
+      move num to dataArray(i)
+      *>weight-raw carries the weight as written in the extract, decimal
+      *>point and all (e.g. dollar volume "1234.5600"); FUNCTION NUMVAL
+      *>parses it directly rather than assuming a zero-padded digit string
+      if weight-raw not = spaces and function test-numval(weight-raw) = 0
+         compute weight = function numval(weight-raw)
+         move 'Y' to weights-found
+         compute sumWeighted = sumWeighted + (num * weight)
+         compute sumWeights = sumWeights + weight
+      end-if
+      compute i = i + 1
+   end-if
+   if function mod(records-read ckpt-interval) = 0
+      perform write-checkpoint
+   end-if.
 
 *>writes each data value to file
 print-nums.
@@ -109,16 +545,30 @@ print-nums.
       write output-line from print-dataValue after advancing 1 lines
    end-perform.
 
-*>sorts array in ascending using bubble sort algorithm
-bubble-sort.
-   perform varying i from 1 by 1 until i > numData
-      perform varying j from 1 by 1 until j > numData - i
-          if dataArray(j) > dataArray(j + 1)
-             move dataArray(j) to temp
-             move dataArray(j + 1) to dataArray(j)
-             move temp to dataArray(j + 1)
-          end-if
-      end-perform
+*>sorts array in ascending order using a shell sort (insertion sort with a
+*>shrinking gap): the old bubble sort's O(n^2) growth made a full run
+*>against the raised dataArray limit impractical, so this replaces it
+sort-data-array.
+   move numData to sort-gap
+   perform until sort-gap = 0
+      compute sort-gap = sort-gap / 2
+      if sort-gap > 0
+         perform varying i from 1 by 1 until i > numData
+            if i > sort-gap
+               move dataArray(i) to temp
+               move i to j
+               perform test before until j not > sort-gap
+                  if dataArray(j - sort-gap) > temp
+                     move dataArray(j - sort-gap) to dataArray(j)
+                     compute j = j - sort-gap
+                  else
+                     exit perform
+                  end-if
+               end-perform
+               move temp to dataArray(j)
+            end-if
+         end-perform
+      end-if
    end-perform.
 
 *>calculates mean of the data
@@ -127,6 +577,19 @@ calc-mean.
     compute mean = sumData / numData
     move mean to out-mean.
 
+*>calculates the weighted mean when the input carries a per-record weight
+*>formula: summation of (value * weight) divided by summation of weight;
+*>weightedMean stays 0 when the weights present all sum to zero, and is
+*>still moved into out-weightedMean so a batch run's fixed-width report
+*>never carries a stale value over from the previous file in the queue
+calc-weightedMean.
+    if weights-found = 'Y'
+       if sumWeights > 0
+          compute weightedMean = sumWeighted / sumWeights
+       end-if
+       move weightedMean to out-weightedMean
+    end-if.
+
 *>calculates standard deviation of the data
 *>note that variance is standard deviation squared
 *> formula: https://www.mathsisfun.com/data/standard-deviation-formulas.html
@@ -157,29 +620,96 @@ calc-median.
      end-if
      move median to out-median.
 
+*>calculates the mode (most frequently occurring value) of the data
+*>works off the sorted dataArray built by sort-data-array, scanning for the
+*>longest run of equal values; sets mode-tie when more than one value
+*>ties for the longest run
+calc-mode.
+     move dataArray(1) to mode-value
+     move 1 to mode-count
+     move 1 to current-count
+     move 'N' to mode-tie
+     perform varying i from 2 by 1 until i > numData
+         if dataArray(i) = dataArray(i - 1)
+            add 1 to current-count
+         else
+            move 1 to current-count
+         end-if
+         if current-count > mode-count
+            move dataArray(i) to mode-value
+            move current-count to mode-count
+            move 'N' to mode-tie
+         else
+            if current-count = mode-count and dataArray(i) not = mode-value
+               move 'Y' to mode-tie
+            end-if
+         end-if
+     end-perform
+     move mode-value to out-mode.
+
+*>calculates min, max, quartiles and interquartile range off the sorted
+*>dataArray built by sort-data-array, using the nearest-rank method for Q1/Q3
+calc-quartiles.
+     move dataArray(1) to minValue
+     move dataArray(numData) to maxValue
+     compute q1-index rounded = (numData + 1) / 4
+     compute q3-index rounded = (numData + 1) * 3 / 4
+     if q1-index < 1
+        move 1 to q1-index
+     end-if
+     if q3-index > numData
+        move numData to q3-index
+     end-if
+     move dataArray(q1-index) to q1
+     move dataArray(q3-index) to q3
+     compute iqr = q3 - q1
+     move minValue to out-min
+     move maxValue to out-max
+     move q1 to out-q1
+     move q3 to out-q3
+     move iqr to out-iqr.
+
 *>calculates geometric mean of the data
 *>formula: https://en.wikipedia.org/wiki/Geometric_mean
 calc-geoMean.
-     compute temp = 1
-     *>multiply all the values together
+     move 'N' to geoMean-invalid
+     *>a zero or negative value makes the geometric mean undefined
      perform varying i from 1 by 1 until i > numData
-         compute temp = temp * dataArray(i)
+         if dataArray(i) <= 0
+            move 'Y' to geoMean-invalid
+         end-if
      end-perform
-     *>take the nth root where n is the total number of values
-     compute geoMean = temp ** (1 / numData)
-     move geoMean to out-geoMean.
+     if geoMean-invalid = 'N'
+        compute temp = 1
+        *>multiply all the values together
+        perform varying i from 1 by 1 until i > numData
+            compute temp = temp * dataArray(i)
+        end-perform
+        *>take the nth root where n is the total number of values
+        compute geoMean = temp ** (1 / numData)
+        move geoMean to out-geoMean
+     end-if.
 
 *>calculates harmonic mean of the data
 *>formula: https://en.wikipedia.org/wiki/Harmonic_mean
 calc-harMean.
-     compute tempMean = 0
-     *>sum up the reciprocal of each number 
+     move 'N' to harMean-invalid
+     *>a zero or negative value makes the harmonic mean undefined
      perform varying i from 1 by 1 until i > numData
-         compute tempMean = tempMean + (1 / dataArray(i)) 
+         if dataArray(i) <= 0
+            move 'Y' to harMean-invalid
+         end-if
      end-perform
-     *> divide the total number of values by the sum the previous sum
-     compute harMean = numData / tempMean
-     move harMean to out-harMean.
+     if harMean-invalid = 'N'
+        compute tempMean = 0
+        *>sum up the reciprocal of each number
+        perform varying i from 1 by 1 until i > numData
+            compute tempMean = tempMean + (1 / dataArray(i))
+        end-perform
+        *> divide the total number of values by the sum the previous sum
+        compute harMean = numData / tempMean
+        move harMean to out-harMean
+     end-if.
 
 *>writes output to file
 write-output.
@@ -191,10 +721,117 @@ write-output.
    write output-line from print-lineBreak after advancing 2 lines
    write output-line from print-title after advancing 1 lines
    write output-line from print-lineBreak after advancing 1 lines
+   if dropped-count > 0
+      move dropped-count to out-dropped
+      write output-line from print-dropped after advancing 1 lines
+   end-if
    write output-line from print-mean after advancing 1 lines
-   write output-line from print-geoMean after advancing 1 lines
-   write output-line from print-harMean after advancing 1 lines   
+   if weights-found = 'Y'
+      write output-line from print-weightedMean after advancing 1 lines
+   end-if
+   if geoMean-invalid = 'Y'
+      write output-line from print-geoInvalid after advancing 1 lines
+   else
+      write output-line from print-geoMean after advancing 1 lines
+   end-if
+   if harMean-invalid = 'Y'
+      write output-line from print-harInvalid after advancing 1 lines
+   else
+      write output-line from print-harMean after advancing 1 lines
+   end-if
    write output-line from print-median after advancing 1 lines
+   write output-line from print-mode after advancing 1 lines
+   if mode-tie = 'Y'
+      write output-line from print-modeTie after advancing 1 lines
+   end-if
+   write output-line from print-min after advancing 1 lines
+   write output-line from print-max after advancing 1 lines
+   write output-line from print-q1 after advancing 1 lines
+   write output-line from print-q3 after advancing 1 lines
+   write output-line from print-iqr after advancing 1 lines
    write output-line from print-var after advancing 1 lines
-   write output-line from print-stdDev after advancing 1 lines     
+   write output-line from print-stdDev after advancing 1 lines
    write output-line from print-lineBreak after advancing 1 lines.
+
+*>writes the same statistics as write-output, but as comma-delimited rows
+*>so the numbers can be pulled straight into a spreadsheet
+write-csv-output.
+   move spaces to csv-line
+   string 'Statistic,Value' delimited by size into csv-line end-string
+   write csv-line
+   if dropped-count > 0
+      move 'Records Dropped' to csv-label
+      move dropped-count to csv-num
+      perform write-csv-stat
+   end-if
+   move 'Mean' to csv-label
+   move mean to csv-num
+   perform write-csv-stat
+   if weights-found = 'Y'
+      move 'Weighted Mean' to csv-label
+      move weightedMean to csv-num
+      perform write-csv-stat
+   end-if
+   if geoMean-invalid = 'N'
+      move 'Geometric Mean' to csv-label
+      move geoMean to csv-num
+      perform write-csv-stat
+   end-if
+   if harMean-invalid = 'N'
+      move 'Harmonic Mean' to csv-label
+      move harMean to csv-num
+      perform write-csv-stat
+   end-if
+   move 'Median' to csv-label
+   move median to csv-num
+   perform write-csv-stat
+   move 'Mode' to csv-label
+   move mode-value to csv-num
+   perform write-csv-stat
+   move 'Minimum' to csv-label
+   move minValue to csv-num
+   perform write-csv-stat
+   move 'Maximum' to csv-label
+   move maxValue to csv-num
+   perform write-csv-stat
+   move 'Q1' to csv-label
+   move q1 to csv-num
+   perform write-csv-stat
+   move 'Q3' to csv-label
+   move q3 to csv-num
+   perform write-csv-stat
+   move 'IQR' to csv-label
+   move iqr to csv-num
+   perform write-csv-stat
+   move 'Variance' to csv-label
+   move variance to csv-num
+   perform write-csv-stat
+   move 'Standard Deviation' to csv-label
+   move stdDev to csv-num
+   perform write-csv-stat
+   move spaces to csv-line
+   write csv-line
+   move spaces to csv-line
+   string 'Sorted Data Values' delimited by size into csv-line end-string
+   write csv-line
+   perform write-csv-data-values.
+
+*>writes one "label,value" row using whatever is currently in csv-label/csv-num
+write-csv-stat.
+   move spaces to csv-line
+   move csv-num to csv-num-edit
+   string function trim(csv-label) delimited by size
+          ',' delimited by size
+          function trim(csv-num-edit) delimited by size
+          into csv-line
+   end-string
+   write csv-line.
+
+*>writes each sorted data value as its own csv row
+write-csv-data-values.
+   perform varying i from 1 by 1 until i > numData
+      move spaces to csv-line
+      move dataArray(i) to csv-num-edit
+      string function trim(csv-num-edit) delimited by size into csv-line end-string
+      write csv-line
+   end-perform.
